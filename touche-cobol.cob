@@ -3,7 +3,110 @@ IDENTIFICATION DIVISION.
 	DATE-WRITTEN. 28/10/2022.
 	AUTHOR. Hippolyte Damay--Glorieux.
 	REMARKS. "Voici un jeu de touché-coulé ou de bataille navale fait en COBOL. Cette version se joue en deux contre deux".
+ENVIRONMENT DIVISION.
+	INPUT-OUTPUT SECTION.
+	FILE-CONTROL.
+		*>--------------------------------------------------------------
+		*>	Palmares des joueurs (victoires/defaites), conserve d'une
+		*>	partie a l'autre
+		*>--------------------------------------------------------------
+		SELECT JOUEURS-FILE ASSIGN TO "JOUEURS.DAT"
+			ORGANIZATION IS INDEXED
+			ACCESS MODE IS DYNAMIC
+			RECORD KEY IS EJ_NOM
+			FILE STATUS IS FS_JOUEURS.
+		*>--------------------------------------------------------------
+		*>	Journal de bord : un enregistrement par tir de la partie
+		*>--------------------------------------------------------------
+		SELECT JOURNAL-FILE ASSIGN TO "JOURNAL.DAT"
+			ORGANIZATION IS LINE SEQUENTIAL
+			FILE STATUS IS FS_JOURNAL.
+		*>--------------------------------------------------------------
+		*>	Point de reprise : etat de la partie en cours, ecrit apres
+		*>	chaque tour complet
+		*>--------------------------------------------------------------
+		SELECT CHECKPOINT-FILE ASSIGN TO "CHECKPOINT.DAT"
+			ORGANIZATION IS LINE SEQUENTIAL
+			FILE STATUS IS FS_CHECKPOINT.
+		*>--------------------------------------------------------------
+		*>	Composition de la flotte : une taille de bateau par ligne.
+		*>	Fichier facultatif, pour jouer des variantes (ex. "mort
+		*>	subite" avec moins de bateaux) sans recompiler.
+		*>--------------------------------------------------------------
+		SELECT FLOTTE-CONFIG-FILE ASSIGN TO "FLOTTE.CFG"
+			ORGANIZATION IS LINE SEQUENTIAL
+			FILE STATUS IS FS_FLOTTE_CFG.
+		*>--------------------------------------------------------------
+		*>	Rejeu : etat de la zone de jeu enregistre apres chaque tir,
+		*>	pour pouvoir revoir une partie terminee image par image
+		*>--------------------------------------------------------------
+		SELECT REPLAY-FILE ASSIGN TO "REPLAY.DAT"
+			ORGANIZATION IS LINE SEQUENTIAL
+			FILE STATUS IS FS_REPLAY.
 DATA DIVISION.
+	FILE SECTION.
+	FD	JOUEURS-FILE.
+	01	ENR_JOUEUR.
+		05	EJ_NOM			PIC X(20).
+		05	EJ_VICTOIRES		PIC 9(05).
+		05	EJ_DEFAITES		PIC 9(05).
+	FD	JOURNAL-FILE.
+	01	ENR_JOURNAL.
+		05	EJR_MANCHE		PIC 99.
+		05	EJR_NOM			PIC X(20).
+		05	EJR_X			PIC 99.
+		05	EJR_Y			PIC 99.
+		05	EJR_RESULTAT		PIC X(6).
+	FD	CHECKPOINT-FILE.
+	01	ENR_CHECKPOINT.
+		05	ECP_NOM_J1		PIC X(20).
+		05	ECP_NOM_J2		PIC X(20).
+		05	ECP_NOM_J3		PIC X(20).
+		05	ECP_NOM_J4		PIC X(20).
+		05	ECP_JOUEUR_ACTUEL	PIC 9.
+		05	ECP_NB_TOUCHE		PIC 99.
+		05	ECP_FLO_J1		PIC X(200).
+		05	ECP_FLO_J2		PIC X(200).
+		05	ECP_MODE_JOUEURS	PIC 9.
+		05	ECP_NB_CASES_FLOTTE	PIC 99.
+		05	ECP_NB_MANCHES		PIC 99.
+		05	ECP_MANCHE_ACTUELLE	PIC 99.
+		05	ECP_NB_CLT		PIC 99.
+		05	ECP_CLASSEMENT		OCCURS 20 TIMES.
+			10	ECP_CLT_NOM		PIC X(20).
+			10	ECP_CLT_VICTOIRES	PIC 99.
+		05	ECP_NB_BATEAUX_J1	PIC 99.
+		05	ECP_NB_BATEAUX_J2	PIC 99.
+		05	ECP_BATEAUX_J1		OCCURS 10 TIMES.
+			10	ECP_BJ1_TAILLE		PIC 9.
+			10	ECP_BJ1_X		PIC 99.
+			10	ECP_BJ1_Y		PIC 99.
+			10	ECP_BJ1_ORIENT		PIC X.
+			10	ECP_BJ1_COULE		PIC 9.
+			10	ECP_BJ1_TOUR_COULE	PIC 99.
+		05	ECP_BATEAUX_J2		OCCURS 10 TIMES.
+			10	ECP_BJ2_TAILLE		PIC 9.
+			10	ECP_BJ2_X		PIC 99.
+			10	ECP_BJ2_Y		PIC 99.
+			10	ECP_BJ2_ORIENT		PIC X.
+			10	ECP_BJ2_COULE		PIC 9.
+			10	ECP_BJ2_TOUR_COULE	PIC 99.
+		05	ECP_TIRS_J1		PIC 999.
+		05	ECP_TOUCHES_J1		PIC 99.
+		05	ECP_TIRS_J2		PIC 999.
+		05	ECP_TOUCHES_J2		PIC 99.
+		05	ECP_NUM_TOUR		PIC 99.
+	FD	FLOTTE-CONFIG-FILE.
+	01	ENR_FLOTTE_CFG.
+		05	FCF_TAILLE		PIC 9.
+	FD	REPLAY-FILE.
+	01	ENR_REPLAY.
+		05	ERP_MANCHE		PIC 99.
+		05	ERP_NOM			PIC X(20).
+		05	ERP_X			PIC 99.
+		05	ERP_Y			PIC 99.
+		05	ERP_RESULTAT		PIC X(6).
+		05	ERP_GRILLE		PIC X(200).
 	WORKING-STORAGE SECTION.
 		*>--------------------------------------------------------------
 		*>	Tableau de ce que sait le joueur de la flotte de l'ordi 
@@ -45,6 +148,36 @@ DATA DIVISION.
 				88	J1			VALUE 1.
 				88	J2			VALUE 2.
 			02	NOM_JOUEUR_ACTUEL		PIC X(20).
+			*>--------------------------------------------------------------
+			*>	Coequipiers, utilises uniquement en mode "deux contre deux"
+			*>	(JOUEUR_ACTUEL designe alors l'equipe A ou B ; NOM_J1/NOM_J2
+			*>	restent les capitaines qui posent la flotte de leur equipe)
+			*>--------------------------------------------------------------
+			02	NOM_J3				PIC X(20).
+			02	NOM_J4				PIC X(20).
+			02	NOM_TIREUR			PIC X(20).
+		77	NB_BATEAUX_CAPITAINE			PIC 99.
+		77	SW_TIREUR_VALIDE			PIC 9.
+			88	TIREUR_VALIDE				VALUE 1.
+			88	TIREUR_INVALIDE				VALUE 0.
+		*>--------------------------------------------------------------
+		*>	Palmares : consultation et mise a jour du fichier JOUEURS-FILE
+		*>--------------------------------------------------------------
+		77	FS_JOUEURS				PIC XX.
+		77	FS_JOURNAL				PIC XX.
+		77	FS_CHECKPOINT				PIC XX.
+		77	REPRISE_CHOIX				PIC X.
+			88	REPRISE_OUI				VALUE "O" "o".
+		77	SW_REPRISE				PIC 9		VALUE 0.
+			88	REPRISE_REUSSIE				VALUE 1.
+			88	REPRISE_ECHEC				VALUE 0.
+		01	PALMARES.
+			02	NOM_RECHERCHE			PIC X(20).
+			02	VICTOIRES_J			PIC 9(05).
+			02	DEFAITES_J			PIC 9(05).
+			02	NOM_GAGNANT			PIC X(20).
+			02	NOM_PERDANT			PIC X(20).
+			02	NOM_A_CREDITER			PIC X(20).
 		*>--------------------------------------------------------------
 		*>	Gérer l'attaque de la flotte adverse
 		*>--------------------------------------------------------------
@@ -62,10 +195,112 @@ DATA DIVISION.
 				88	HORIZONTAL				VALUE "H".
 			02	TAILLE				PIC 9.
 		01	NB_TOUCHE				PIC 99.
-			88	VICTOIRE					VALUE	17.
+		77	NB_CASES_FLOTTE			PIC 99		VALUE 17.
 		77	IDX					PIC 99.
 		77	JDX					PIC 99.
 		77	I					PIC 99.
+		*>--------------------------------------------------------------
+		*>	Composition de la flotte, lue de FLOTTE.CFG ou par defaut
+		*>--------------------------------------------------------------
+		77	FS_FLOTTE_CFG				PIC XX.
+		01	COMPOSITION_FLOTTE.
+			02	CF_TAILLES		OCCURS 10 TIMES	PIC 9.
+		77	NB_BATEAUX_FLOTTE			PIC 99		VALUE 5.
+		77	IDX_FLOTTE				PIC 99.
+		*>--------------------------------------------------------------
+		*>	Rejeu d'une partie enregistree, image par image
+		*>--------------------------------------------------------------
+		77	FS_REPLAY				PIC XX.
+		77	REJOUER_CHOIX				PIC X.
+			88	REJOUER_OUI				VALUE "O" "o".
+		77	SUITE_CHOIX				PIC X.
+			88	SUITE_ARRET				VALUE "F" "f".
+		77	NUM_IMAGE				PIC 999.
+		77	NUM_MANCHE_MAX				PIC 99		VALUE 0.
+		*>--------------------------------------------------------------
+		*>	Registre des bateaux places, pour le rapport de fin de partie
+		*>--------------------------------------------------------------
+		01	BATEAUX_J1.
+			05	BJ1_INFO			OCCURS 10 TIMES.
+				10	BJ1_TAILLE		PIC 9.
+				10	BJ1_X			PIC 99.
+				10	BJ1_Y			PIC 99.
+				10	BJ1_ORIENT		PIC X.
+				10	BJ1_COULE		PIC 9		VALUE 0.
+					88	BJ1_EST_COULE			VALUE 1.
+				10	BJ1_TOUR_COULE		PIC 99		VALUE 0.
+		01	BATEAUX_J2.
+			05	BJ2_INFO			OCCURS 10 TIMES.
+				10	BJ2_TAILLE		PIC 9.
+				10	BJ2_X			PIC 99.
+				10	BJ2_Y			PIC 99.
+				10	BJ2_ORIENT		PIC X.
+				10	BJ2_COULE		PIC 9		VALUE 0.
+					88	BJ2_EST_COULE			VALUE 1.
+				10	BJ2_TOUR_COULE		PIC 99		VALUE 0.
+		77	NB_BATEAUX_J1				PIC 99		VALUE 0.
+		77	NB_BATEAUX_J2				PIC 99		VALUE 0.
+		77	IDX_BAT					PIC 99.
+		77	BAT_X_ORIG				PIC 99.
+		77	BAT_Y_ORIG				PIC 99.
+		77	BAT_TAILLE_ORIG				PIC 9.
+		77	SW_TOUS_TOUCHES				PIC 9.
+			88	TOUS_TOUCHES				VALUE 1.
+			88	PAS_TOUS_TOUCHES			VALUE 0.
+		*>--------------------------------------------------------------
+		*>	Verification du voisinage lors de la pose d'un bateau
+		*>--------------------------------------------------------------
+		77	DI					PIC S9.
+		77	DJ					PIC S9.
+		77	NI					PIC S99.
+		77	NJ					PIC S99.
+		*>--------------------------------------------------------------
+		*>	Mode de jeu et intelligence artificielle (joueur seul)
+		*>--------------------------------------------------------------
+		77	MODE_JOUEURS				PIC 9		VALUE 2.
+			88	MODE_SOLO				VALUE 1.
+			88	MODE_DUO				VALUE 2.
+			88	MODE_EQUIPES				VALUE 4.
+		77	LIMITE_POSE				PIC 99.
+		77	DERNIER_TOUCHE_X			PIC 99		VALUE 0.
+		77	DERNIER_TOUCHE_Y			PIC 99		VALUE 0.
+		77	SW_EN_CHASSE				PIC 9		VALUE 0.
+			88	EN_CHASSE				VALUE 1.
+			88	PAS_EN_CHASSE				VALUE 0.
+		77	DIR_CHASSE				PIC 9.
+		77	SW_CIBLE_TROUVEE			PIC 9.
+			88	CIBLE_TROUVEE				VALUE 1.
+		*>--------------------------------------------------------------
+		*>	Tirage de nombres aleatoires (pose et tirs de l'ordinateur)
+		*>--------------------------------------------------------------
+		77	NB_ALEA					PIC 99.
+		77	LIMITE_ALEA				PIC 99.
+		77	BRUT_ALEA				PIC 9(4).
+		77	RESTE_ALEA				PIC 99.
+		*>--------------------------------------------------------------
+		*>	Statistiques de tir pour le rapport de fin de partie
+		*>--------------------------------------------------------------
+		77	NUM_TOUR				PIC 99		VALUE 0.
+		77	TIRS_J1					PIC 999		VALUE 0.
+		77	TOUCHES_J1				PIC 99		VALUE 0.
+		77	TIRS_J2					PIC 999		VALUE 0.
+		77	TOUCHES_J2				PIC 99		VALUE 0.
+		77	PCT_J1					PIC ZZ9.
+		77	PCT_J2					PIC ZZ9.
+		*>--------------------------------------------------------------
+		*>	Mode tournoi : plusieurs manches enchainees dans la meme
+		*>	execution, avec un classement cumule des manches gagnees
+		*>--------------------------------------------------------------
+		77	NB_MANCHES				PIC 99		VALUE 1.
+		77	MANCHE_ACTUELLE				PIC 99		VALUE 0.
+		01	CLASSEMENT_TOURNOI.
+			05	CLT_ENTREE			OCCURS 20 TIMES.
+				10	CLT_NOM			PIC X(20).
+				10	CLT_VICTOIRES		PIC 99		VALUE 0.
+		77	NB_CLT					PIC 99		VALUE 0.
+		77	IDX_CLT					PIC 99.
+		77	SW_CLT_TROUVE				PIC 9.
+			88	CLT_TROUVE				VALUE 1.
 	SCREEN SECTION.
 		*> Plage de saisie pour l'attaque
 		01	PLS_ATQ.
@@ -83,6 +318,32 @@ DATA DIVISION.
 			02	LINE 16	COL 43	VALUE	". Etat de la flotte: ".
 			02 	LINE 16 COL 64	PIC X(8) FROM VALIDITE.
 		
+		01	PLS_MODE.
+			02 BLANK SCREEN.
+			02 LINE 16 COL 3	VALUE	"Combien de joueurs humains (1, 2 ou 4 en equipes) ?".
+			02 LINE 16 COL 57	PIC 9 TO MODE_JOUEURS REQUIRED.
+
+		*> Mode tournoi : nombre de manches a enchainer
+		01	PLS_MANCHES.
+			02 BLANK SCREEN.
+			02 LINE 16 COL 3	VALUE	"Combien de manches voulez-vous jouer (1 = partie unique) ?".
+			02 LINE 16 COL 64	PIC 99 TO NB_MANCHES.
+
+		01	PLS_REPRISE.
+			02 BLANK SCREEN.
+			02 LINE 16 COL 3	VALUE	"Reprendre une partie sauvegardee ? (O/N)".
+			02 LINE 16 COL 46	PIC X TO REPRISE_CHOIX.
+
+		*> Rejeu d'une partie precedente, image par image
+		01	PLS_REJOUER.
+			02 BLANK SCREEN.
+			02 LINE 16 COL 3	VALUE	"Revoir la derniere partie enregistree ? (O/N)".
+			02 LINE 16 COL 52	PIC X TO REJOUER_CHOIX.
+
+		01	PLS_REJOUER_SUITE.
+			02 LINE 18 COL 3	VALUE	"Entree = image suivante, F = arreter".
+			02 LINE 18 COL 42	PIC X TO SUITE_CHOIX.
+
 		01	PLS_NJ1.
 			02 BLANK SCREEN.
 			02 LINE 16 COL 3	VALUE	"Joueur 1 entrez votre nom".
@@ -92,7 +353,32 @@ DATA DIVISION.
 			02 BLANK SCREEN.
 			02 LINE 16 COL 3	VALUE	"Joueur 2 entrez votre nom".
 			02 LINE 16 COL 29	PIC X(20) TO NOM_J2.
+
+		01	PLS_NJ3.
+			02 BLANK SCREEN.
+			02 LINE 16 COL 3	VALUE	"Coequipier de l'equipe A, entrez votre nom".
+			02 LINE 16 COL 47	PIC X(20) TO NOM_J3.
+
+		01	PLS_NJ4.
+			02 BLANK SCREEN.
+			02 LINE 16 COL 3	VALUE	"Coequipier de l'equipe B, entrez votre nom".
+			02 LINE 16 COL 47	PIC X(20) TO NOM_J4.
+
+		*> Plage de saisie du tireur, en mode "deux contre deux"
+		01	PLS_TIREUR.
+			02	LINE 15 COL 3	VALUE	"Quel joueur de l'equipe tire ?".
+			02	LINE 15 COL 35	PIC X(20) TO NOM_TIREUR REQUIRED.
 		
+		*> Plage d'affichage du palmares d'un joueur
+		01	PLA_PALMARES.
+			02	LINE 16 COL 3	VALUE	"Bilan de".
+			02	COL 12		PIC X(20) FROM	NOM_RECHERCHE.
+			02	COL 33		VALUE	": ".
+			02	COL 35		PIC ZZZZ9 FROM	VICTOIRES_J.
+			02	COL 41		VALUE	"victoire(s), ".
+			02	COL 54		PIC ZZZZ9 FROM	DEFAITES_J.
+			02	COL 60		VALUE	"defaite(s).".
+
 		*> Plage d'affichage du joueur en cours
 		01	PLA_JOU.
 			02	LINE 17	COL 3	VALUE	"Joueur actuel: ".
@@ -162,17 +448,88 @@ DATA DIVISION.
 			02	COL 31	PIC X(11)	FROM	NOM_JOUEUR_ACTUEL.
 			
 PROCEDURE DIVISION.
-	PERFORM INITIALISER_FLOTTES.
-	SET J1 TO TRUE.
-	MOVE NOM_J1 TO NOM_JOUEUR_ACTUEL.
-	MOVE FLO_J1 TO FLOTTE.
+	PERFORM CHARGER_FLOTTE.
+	DISPLAY PLA_TTL.
+	ACCEPT PLS_REPRISE.
+	SET REPRISE_ECHEC TO TRUE.
+	IF REPRISE_OUI THEN
+		PERFORM RESTAURER_PARTIE
+	END-IF.
+	IF REPRISE_REUSSIE THEN
+		OPEN EXTEND JOURNAL-FILE
+		OPEN EXTEND REPLAY-FILE
+		PERFORM JOUER_MANCHE
+		PERFORM CONTINUER_TOURNOI
+	ELSE
+		IF REPRISE_OUI THEN
+			DISPLAY "Aucune partie sauvegardee trouvee, nouvelle partie."
+		END-IF
+		ACCEPT PLS_REJOUER
+		IF REJOUER_OUI THEN
+			PERFORM REJOUER_PARTIE
+			STOP RUN
+		END-IF
+		ACCEPT PLS_MANCHES
+		IF NB_MANCHES IS LESS THAN 1 THEN
+			MOVE 1 TO NB_MANCHES
+		END-IF
+		MOVE ZERO TO MANCHE_ACTUELLE
+		PERFORM CONTINUER_TOURNOI
+	END-IF.
+	STOP RUN.
+
+	CONTINUER_TOURNOI.
+	*> Enchaine les manches restantes du tournoi : appele aussi bien au
+	*> demarrage normal (a partir de la manche 0) qu'a la reprise d'une
+	*> partie sauvegardee (a partir de la manche interrompue, deja
+	*> jouee par JOUER_MANCHE avant cet appel), pour qu'un tournoi
+	*> interrompu en cours de route ne perde pas ses manches restantes.
+	*> JOURNAL-FILE et REPLAY-FILE ne sont recrees (OPEN OUTPUT) que
+	*> pour la toute premiere manche de l'execution ; les manches
+	*> suivantes y ajoutent leurs enregistrements (OPEN EXTEND) pour ne
+	*> pas ecraser l'historique des manches precedentes du tournoi.
+	PERFORM TEST BEFORE UNTIL MANCHE_ACTUELLE IS EQUAL TO NB_MANCHES
+		ADD 1 TO MANCHE_ACTUELLE
+		PERFORM REINITIALISER_PARTIE
+		IF MANCHE_ACTUELLE IS EQUAL TO 1 THEN
+			OPEN OUTPUT JOURNAL-FILE
+			OPEN OUTPUT REPLAY-FILE
+		ELSE
+			OPEN EXTEND JOURNAL-FILE
+			OPEN EXTEND REPLAY-FILE
+		END-IF
+		ACCEPT PLS_MODE
+		IF MODE_EQUIPES THEN
+			PERFORM INITIALISER_FLOTTES_EQUIPES
+		ELSE
+			PERFORM INITIALISER_FLOTTES
+		END-IF
+		SET J1 TO TRUE
+		MOVE NOM_J1 TO NOM_JOUEUR_ACTUEL
+		MOVE FLO_J1 TO FLOTTE
+		PERFORM JOUER_MANCHE
+	END-PERFORM.
+	IF NB_MANCHES > 1 THEN
+		PERFORM AFFICHER_CLASSEMENT
+	END-IF.
+
+	JOUER_MANCHE.
 	DISPLAY PLA_TTL.
 	DISPLAY PLA_BASE.
-	PERFORM TEST AFTER UNTIL VICTOIRE
+	PERFORM TEST AFTER UNTIL NB_TOUCHE IS EQUAL TO NB_CASES_FLOTTE
 		MOVE ZERO TO NB_TOUCHE
+		ADD 1 TO NUM_TOUR
 
+		IF MODE_EQUIPES THEN
+			SET TIREUR_INVALIDE TO TRUE
+			PERFORM TEST AFTER UNTIL TIREUR_VALIDE
+				ACCEPT PLS_TIREUR
+				PERFORM VERIFIER_TIREUR
+			END-PERFORM
+			MOVE NOM_TIREUR TO NOM_JOUEUR_ACTUEL
+		END-IF
 		DISPLAY PLA_JOU, PLA_FLO
-		
+
 		EVALUATE TRUE *> joueur qui va jouer
 			WHEN J1 MOVE FLO_J2 TO FLOTTE
 			WHEN J2 MOVE FLO_J1 TO FLOTTE
@@ -184,22 +541,61 @@ PROCEDURE DIVISION.
 		
 		SET CONTINUER TO TRUE
 		PERFORM TEST BEFORE UNTIL ARRET
-			ACCEPT PLS_ATQ
+			IF MODE_SOLO AND J2 THEN
+				PERFORM GENERER_TIR_ORDINATEUR
+			ELSE
+				ACCEPT PLS_ATQ
+			END-IF
 			IF INTACT(ATQ_X, ATQ_Y) OR TOUCHE(ATQ_X, ATQ_Y) THEN
 				SET TOUCHE(ATQ_X, ATQ_Y) TO TRUE
+				MOVE "TOUCHE" TO EJR_RESULTAT
+				IF MODE_SOLO AND J2 THEN
+					SET EN_CHASSE TO TRUE
+					MOVE ATQ_X TO DERNIER_TOUCHE_X
+					MOVE ATQ_Y TO DERNIER_TOUCHE_Y
+				END-IF
 			ELSE
 				SET RATE(ATQ_X, ATQ_Y) TO TRUE
 				SET ARRET TO TRUE
+				MOVE "RATE" TO EJR_RESULTAT
 			END-IF
-			
+
+			EVALUATE TRUE
+				WHEN J1
+					ADD 1 TO TIRS_J1
+					IF EJR_RESULTAT IS EQUAL TO "TOUCHE" THEN
+						ADD 1 TO TOUCHES_J1
+					END-IF
+				WHEN J2
+					ADD 1 TO TIRS_J2
+					IF EJR_RESULTAT IS EQUAL TO "TOUCHE" THEN
+						ADD 1 TO TOUCHES_J2
+					END-IF
+			END-EVALUATE
+			PERFORM VERIFIER_BATEAUX_COULES
+
+			MOVE MANCHE_ACTUELLE TO EJR_MANCHE
+			MOVE NOM_JOUEUR_ACTUEL TO EJR_NOM
+			MOVE ATQ_X TO EJR_X
+			MOVE ATQ_Y TO EJR_Y
+			WRITE ENR_JOURNAL
+
 			MOVE FLOTTE TO ZONE_DE_JEU
 			INSPECT ZONE_DE_JEU REPLACING ALL "#" BY "~"
-			DISPLAY	PLA_ZDJ			
+			DISPLAY	PLA_ZDJ
+
+			MOVE EJR_MANCHE TO ERP_MANCHE
+			MOVE EJR_NOM TO ERP_NOM
+			MOVE EJR_X TO ERP_X
+			MOVE EJR_Y TO ERP_Y
+			MOVE EJR_RESULTAT TO ERP_RESULTAT
+			MOVE ZONE_DE_JEU TO ERP_GRILLE
+			WRITE ENR_REPLAY
 		END-PERFORM
 		
 		INSPECT FLOTTE TALLYING NB_TOUCHE FOR ALL "@"
 
-		IF NOT VICTOIRE THEN
+		IF NB_TOUCHE NOT EQUAL TO NB_CASES_FLOTTE THEN
 			EVALUATE TRUE
 				WHEN J1
 					MOVE FLOTTE TO FLO_J2
@@ -210,43 +606,176 @@ PROCEDURE DIVISION.
 					SET J1 TO TRUE
 					MOVE NOM_J1 TO NOM_JOUEUR_ACTUEL
 			END-EVALUATE
+			PERFORM SAUVEGARDER_PARTIE
 		END-IF
 	END-PERFORM.
+	PERFORM EFFACER_CHECKPOINT.
+	PERFORM ENREGISTRER_RESULTAT.
+	PERFORM ENREGISTRER_MANCHE.
+	CLOSE JOURNAL-FILE.
+	CLOSE REPLAY-FILE.
 	DISPLAY PLA_FIN.
-	STOP RUN.
-	
+	PERFORM AFFICHER_RAPPORT.
+
+	CHARGER_FLOTTE.
+		MOVE 5 TO NB_BATEAUX_FLOTTE.
+		MOVE 5 TO CF_TAILLES(1).
+		MOVE 4 TO CF_TAILLES(2).
+		MOVE 3 TO CF_TAILLES(3).
+		MOVE 3 TO CF_TAILLES(4).
+		MOVE 2 TO CF_TAILLES(5).
+		OPEN INPUT FLOTTE-CONFIG-FILE.
+		IF FS_FLOTTE_CFG IS EQUAL TO "00" THEN
+			MOVE ZERO TO NB_BATEAUX_FLOTTE
+			PERFORM TEST BEFORE UNTIL FS_FLOTTE_CFG IS EQUAL TO "10"
+				READ FLOTTE-CONFIG-FILE
+					AT END CONTINUE
+					NOT AT END
+						*> Une ligne vide, "0", un octet non numerique, ou
+						*> tout ce qui n'est pas une taille de 1 a 9 n'est
+						*> pas un bateau valide (fichier modifie a la
+						*> main) ; on l'ignore plutot que de poser un
+						*> bateau de taille zero ou de taille invalide.
+						IF FCF_TAILLE IS NUMERIC
+							AND FCF_TAILLE IS GREATER THAN ZERO
+							AND NB_BATEAUX_FLOTTE IS LESS THAN 10 THEN
+							ADD 1 TO NB_BATEAUX_FLOTTE
+							MOVE FCF_TAILLE TO CF_TAILLES(NB_BATEAUX_FLOTTE)
+						END-IF
+				END-READ
+			END-PERFORM
+			CLOSE FLOTTE-CONFIG-FILE
+		END-IF.
+		IF NB_BATEAUX_FLOTTE IS EQUAL TO ZERO THEN
+			MOVE 5 TO NB_BATEAUX_FLOTTE
+			MOVE 5 TO CF_TAILLES(1)
+			MOVE 4 TO CF_TAILLES(2)
+			MOVE 3 TO CF_TAILLES(3)
+			MOVE 3 TO CF_TAILLES(4)
+			MOVE 2 TO CF_TAILLES(5)
+		END-IF.
+		MOVE ZERO TO NB_CASES_FLOTTE.
+		PERFORM VARYING IDX_FLOTTE FROM 1 BY 1 UNTIL IDX_FLOTTE > NB_BATEAUX_FLOTTE
+			ADD CF_TAILLES(IDX_FLOTTE) TO NB_CASES_FLOTTE
+		END-PERFORM.
+		*> Au-dela de la moitie des 100 cases du plateau, la marge d'une
+		*> case obligatoire entre bateaux (regle de non-contact) ne peut
+		*> plus etre respectee pour l'ensemble de la flotte ; POSER_UN_
+		*> BATEAU et POSER_BATEAU_ORDINATEUR boucleraient indefiniment a
+		*> chercher une place qui n'existe pas. On revient alors a la
+		*> flotte classique, dont on sait qu'elle tient sur le plateau.
+		IF NB_CASES_FLOTTE IS GREATER THAN 50 THEN
+			MOVE 5 TO NB_BATEAUX_FLOTTE
+			MOVE 5 TO CF_TAILLES(1)
+			MOVE 4 TO CF_TAILLES(2)
+			MOVE 3 TO CF_TAILLES(3)
+			MOVE 3 TO CF_TAILLES(4)
+			MOVE 2 TO CF_TAILLES(5)
+			MOVE 17 TO NB_CASES_FLOTTE
+		END-IF.
+
+	REINITIALISER_PARTIE.
+		*> Remise a zero des compteurs d'une manche avant d'en enchainer
+		*> une autre en mode tournoi.
+		MOVE ZERO TO NUM_TOUR.
+		MOVE ZERO TO TIRS_J1.
+		MOVE ZERO TO TOUCHES_J1.
+		MOVE ZERO TO TIRS_J2.
+		MOVE ZERO TO TOUCHES_J2.
+		MOVE ZERO TO NB_BATEAUX_J1.
+		MOVE ZERO TO NB_BATEAUX_J2.
+		PERFORM VARYING IDX_BAT FROM 1 BY 1 UNTIL IDX_BAT > 10
+			MOVE ZERO TO BJ1_COULE(IDX_BAT)
+			MOVE ZERO TO BJ2_COULE(IDX_BAT)
+			MOVE ZERO TO BJ1_TOUR_COULE(IDX_BAT)
+			MOVE ZERO TO BJ2_TOUR_COULE(IDX_BAT)
+		END-PERFORM.
+		*> La chasse de l'ordinateur (bateau touche mais pas encore coule)
+		*> ne doit pas survivre d'une manche a l'autre, mais doit au
+		*> contraire persister d'un tour a l'autre au sein d'une meme
+		*> manche pour que l'ordinateur acheve bien le bateau vise.
+		SET PAS_EN_CHASSE TO TRUE.
+		MOVE ZERO TO DERNIER_TOUCHE_X.
+		MOVE ZERO TO DERNIER_TOUCHE_Y.
+
+	REJOUER_PARTIE.
+		*> Un tournoi de plusieurs manches accumule tous ses tirs dans le
+		*> meme REPLAY-FILE (voir CONTINUER_TOURNOI). Un premier passage
+		*> reperage le numero de la derniere manche jouee, puis un second
+		*> passage ne rejoue que les images de cette derniere manche.
+		MOVE ZERO TO NUM_MANCHE_MAX.
+		OPEN INPUT REPLAY-FILE.
+		IF FS_REPLAY IS EQUAL TO "00" THEN
+			PERFORM TEST BEFORE UNTIL FS_REPLAY IS EQUAL TO "10"
+				READ REPLAY-FILE
+					AT END CONTINUE
+					NOT AT END
+						IF ERP_MANCHE IS GREATER THAN NUM_MANCHE_MAX THEN
+							MOVE ERP_MANCHE TO NUM_MANCHE_MAX
+						END-IF
+				END-READ
+			END-PERFORM
+			CLOSE REPLAY-FILE
+			OPEN INPUT REPLAY-FILE
+			MOVE ZERO TO NUM_IMAGE
+			MOVE SPACE TO SUITE_CHOIX
+			PERFORM TEST BEFORE UNTIL FS_REPLAY IS EQUAL TO "10" OR SUITE_ARRET
+				READ REPLAY-FILE
+					AT END CONTINUE
+					NOT AT END
+						IF ERP_MANCHE IS EQUAL TO NUM_MANCHE_MAX THEN
+							ADD 1 TO NUM_IMAGE
+							MOVE ERP_GRILLE TO ZONE_DE_JEU
+							DISPLAY PLA_ZDJ
+							DISPLAY " "
+							DISPLAY "Manche " NUM_MANCHE_MAX ", image " NUM_IMAGE ": tir de " ERP_NOM " en (" ERP_X ", " ERP_Y ") -> " ERP_RESULTAT
+							ACCEPT PLS_REJOUER_SUITE
+						END-IF
+				END-READ
+			END-PERFORM
+			CLOSE REPLAY-FILE
+		ELSE
+			DISPLAY "Aucune partie enregistree a rejouer."
+		END-IF.
+
 	INITIALISER_FLOTTES.
+		*> La premiere iteration de la boucle ci-dessous place toujours
+		*> la flotte de J1 (voir le IF J1/ELSE plus bas qui bascule sur
+		*> J2 pour la seconde) : on le fixe explicitement plutot que de
+		*> dependre de JOUEUR_ACTUEL, qui peut valoir J2 en arrivant ici
+		*> si l'ordinateur a gagne la manche precedente d'un tournoi.
+		SET J1 TO TRUE.
 		MOVE FLOTTE TO FLO_VIDE.
 		ACCEPT PLS_NJ1.
+		MOVE NOM_J1 TO NOM_RECHERCHE.
+		PERFORM CONSULTER_PALMARES.
 		DISPLAY PLA_TTL.
 		PERFORM 2 TIMES
-			DISPLAY PLA_FLO
+			*> En mode solo, l'ordinateur place sa propre flotte (J2) sans
+			*> que son plateau ne soit affiche : le joueur humain reste
+			*> devant le meme ecran pendant ce temps et ne doit pas pouvoir
+			*> lire l'emplacement des bateaux adverses avant la partie.
+			IF NOT (MODE_SOLO AND J2) THEN
+				DISPLAY PLA_FLO
+			END-IF
 			SET FLOTTE_VALIDE TO TRUE
-			
-			MOVE 5 TO TAILLE
-			ACCEPT PLS_FLO
-			PERFORM AJOUTER_BATEAU
-			DISPLAY PLA_FLO
 
-			MOVE 4 TO TAILLE
-			ACCEPT PLS_FLO
-			PERFORM AJOUTER_BATEAU
-			DISPLAY PLA_FLO
-			
-			PERFORM 2 TIMES
-				MOVE 3 TO TAILLE
-				ACCEPT PLS_FLO
-				PERFORM AJOUTER_BATEAU
-				DISPLAY PLA_FLO
+			PERFORM VARYING IDX_FLOTTE FROM 1 BY 1 UNTIL IDX_FLOTTE > NB_BATEAUX_FLOTTE
+				MOVE CF_TAILLES(IDX_FLOTTE) TO TAILLE
+				PERFORM POSER_UN_BATEAU
+				IF NOT (MODE_SOLO AND J2) THEN
+					DISPLAY PLA_FLO
+				END-IF
 			END-PERFORM
-			
-			MOVE 2 TO TAILLE
-			ACCEPT PLS_FLO
-			PERFORM AJOUTER_BATEAU
-			DISPLAY PLA_FLO
-			
+
 			IF J1 THEN
-				ACCEPT PLS_NJ2
+				IF MODE_SOLO THEN
+					MOVE "Ordinateur" TO NOM_J2
+				ELSE
+					ACCEPT PLS_NJ2
+					MOVE NOM_J2 TO NOM_RECHERCHE
+					PERFORM CONSULTER_PALMARES
+				END-IF
 				SET J2 TO TRUE
 				MOVE FLOTTE TO FLO_J1
 				MOVE FLO_VIDE TO FLOTTE
@@ -258,10 +787,93 @@ PROCEDURE DIVISION.
 		END-PERFORM.
 		MOVE FLO_J1 TO FLOTTE.
 
-	AJOUTER_BATEAU.		
+	INITIALISER_FLOTTES_EQUIPES.
+		*> Chaque camp place sa flotte sur un plateau commun aux deux
+		*> coequipiers : le capitaine (NOM_J1/NOM_J2) place la premiere
+		*> moitie des bateaux, son coequipier (NOM_J3/NOM_J4) le reste,
+		*> pour que les deux tireurs du camp connaissent vraiment la
+		*> flotte commune qu'ils vont defendre a tour de role.
+		MOVE FLOTTE TO FLO_VIDE.
+		ACCEPT PLS_NJ1.
+		MOVE NOM_J1 TO NOM_RECHERCHE.
+		PERFORM CONSULTER_PALMARES.
+		DISPLAY PLA_TTL.
+		ACCEPT PLS_NJ3.
+		MOVE NOM_J3 TO NOM_RECHERCHE.
+		PERFORM CONSULTER_PALMARES.
+		DISPLAY PLA_TTL.
+		ACCEPT PLS_NJ2.
+		MOVE NOM_J2 TO NOM_RECHERCHE.
+		PERFORM CONSULTER_PALMARES.
+		DISPLAY PLA_TTL.
+		ACCEPT PLS_NJ4.
+		MOVE NOM_J4 TO NOM_RECHERCHE.
+		PERFORM CONSULTER_PALMARES.
+		DISPLAY PLA_TTL.
+
+		COMPUTE NB_BATEAUX_CAPITAINE = (NB_BATEAUX_FLOTTE + 1) / 2.
+
+		SET J1 TO TRUE.
+		PERFORM POSER_FLOTTE_EQUIPE.
+		MOVE FLOTTE TO FLO_J1.
+
+		SET J2 TO TRUE.
+		MOVE FLO_VIDE TO FLOTTE.
+		PERFORM POSER_FLOTTE_EQUIPE.
+		MOVE FLOTTE TO FLO_J2.
+
+		SET J1 TO TRUE.
+		MOVE FLO_J1 TO FLOTTE.
+
+	POSER_FLOTTE_EQUIPE.
+		*> Pose la flotte du camp courant (J1 ou J2) sur FLOTTE, en
+		*> alternant le capitaine puis son coequipier selon la moitie
+		*> des bateaux, chacun voyant NOM_JOUEUR_ACTUEL via PLA_JOU pour
+		*> savoir a qui c'est le tour de placer un bateau.
+		SET FLOTTE_VALIDE TO TRUE.
+		DISPLAY PLA_FLO.
+		PERFORM VARYING IDX_FLOTTE FROM 1 BY 1 UNTIL IDX_FLOTTE > NB_BATEAUX_FLOTTE
+			IF IDX_FLOTTE > NB_BATEAUX_CAPITAINE THEN
+				IF J1 THEN
+					MOVE NOM_J3 TO NOM_JOUEUR_ACTUEL
+				ELSE
+					MOVE NOM_J4 TO NOM_JOUEUR_ACTUEL
+				END-IF
+			ELSE
+				IF J1 THEN
+					MOVE NOM_J1 TO NOM_JOUEUR_ACTUEL
+				ELSE
+					MOVE NOM_J2 TO NOM_JOUEUR_ACTUEL
+				END-IF
+			END-IF
+			DISPLAY PLA_JOU
+			MOVE CF_TAILLES(IDX_FLOTTE) TO TAILLE
+			PERFORM POSER_UN_BATEAU
+			DISPLAY PLA_FLO
+		END-PERFORM.
+
+	VERIFIER_TIREUR.
+		*> Le tireur annonce a chaque tour doit etre l'un des deux
+		*> membres reels du camp dont c'est le tour (J1 = NOM_J1/NOM_J3,
+		*> J2 = NOM_J2/NOM_J4) ; sinon on redemande.
+		SET TIREUR_INVALIDE TO TRUE.
+		IF J1 THEN
+			IF NOM_TIREUR IS EQUAL TO NOM_J1 OR NOM_TIREUR IS EQUAL TO NOM_J3 THEN
+				SET TIREUR_VALIDE TO TRUE
+			END-IF
+		ELSE
+			IF NOM_TIREUR IS EQUAL TO NOM_J2 OR NOM_TIREUR IS EQUAL TO NOM_J4 THEN
+				SET TIREUR_VALIDE TO TRUE
+			END-IF
+		END-IF.
+
+	AJOUTER_BATEAU.
 		MOVE BATEAU_X TO IDX.
 		MOVE BATEAU_Y TO JDX.
-		
+		MOVE BATEAU_X TO BAT_X_ORIG.
+		MOVE BATEAU_Y TO BAT_Y_ORIG.
+		MOVE TAILLE TO BAT_TAILLE_ORIG.
+
 		PERFORM VARYING I FROM 1 BY 1 UNTIL INTACT(IDX, JDX) OR I IS EQUAL TAILLE
 			EVALUATE TRUE
 				WHEN VERTICAL
@@ -272,12 +884,16 @@ PROCEDURE DIVISION.
 					SET FLOTTE_INVALIDE TO TRUE
 			END-EVALUATE
 		END-PERFORM.
-		
+
+		IF FLOTTE_VALIDE THEN
+			PERFORM VERIFIER_VOISINAGE
+		END-IF.
+
 		IF FLOTTE_VALIDE THEN
 			SET INTACT(BATEAU_X, BATEAU_Y) TO TRUE
 			SUBTRACT 1 FROM TAILLE
 			PERFORM TAILLE TIMES
-				EVALUATE TRUE 	
+				EVALUATE TRUE
 					WHEN VERTICAL
 						ADD 1 TO BATEAU_X
 					WHEN HORIZONTAL
@@ -285,4 +901,469 @@ PROCEDURE DIVISION.
 				END-EVALUATE
 				SET INTACT(BATEAU_X, BATEAU_Y) TO TRUE
 			END-PERFORM
+			PERFORM ENREGISTRER_BATEAU
 		END-IF.
+
+	VERIFIER_VOISINAGE.
+		MOVE BAT_X_ORIG TO IDX.
+		MOVE BAT_Y_ORIG TO JDX.
+		PERFORM VARYING I FROM 1 BY 1 UNTIL I > BAT_TAILLE_ORIG
+			PERFORM VERIFIER_VOISINS_CASE
+			IF ORIENTATION_BAT IS EQUAL TO "V" THEN
+				ADD 1 TO IDX
+			ELSE
+				ADD 1 TO JDX
+			END-IF
+		END-PERFORM.
+
+	VERIFIER_VOISINS_CASE.
+		PERFORM VARYING DI FROM -1 BY 1 UNTIL DI IS GREATER THAN 1
+			PERFORM VARYING DJ FROM -1 BY 1 UNTIL DJ IS GREATER THAN 1
+				IF DI NOT EQUAL ZERO OR DJ NOT EQUAL ZERO THEN
+					COMPUTE NI = IDX + DI
+					COMPUTE NJ = JDX + DJ
+					IF NI IS GREATER THAN ZERO AND NI IS LESS THAN 11
+						AND NJ IS GREATER THAN ZERO AND NJ IS LESS THAN 11 THEN
+						IF INTACT(NI, NJ) THEN
+							SET FLOTTE_INVALIDE TO TRUE
+						END-IF
+					END-IF
+				END-IF
+			END-PERFORM
+		END-PERFORM.
+
+	TIRER_NOMBRE_ALEATOIRE.
+		COMPUTE BRUT_ALEA = FUNCTION RANDOM * 9999.
+		DIVIDE BRUT_ALEA BY LIMITE_ALEA GIVING NB_ALEA REMAINDER RESTE_ALEA.
+		ADD 1 TO RESTE_ALEA GIVING NB_ALEA.
+
+	POSER_UN_BATEAU.
+		IF MODE_SOLO AND J2 THEN
+			PERFORM POSER_BATEAU_ORDINATEUR
+		ELSE
+			SET FLOTTE_VALIDE TO TRUE
+			PERFORM WITH TEST AFTER UNTIL FLOTTE_VALIDE
+				SET FLOTTE_VALIDE TO TRUE
+				ACCEPT PLS_FLO
+				PERFORM AJOUTER_BATEAU
+			END-PERFORM
+		END-IF.
+
+	POSER_BATEAU_ORDINATEUR.
+		SET FLOTTE_VALIDE TO TRUE.
+		PERFORM WITH TEST AFTER UNTIL FLOTTE_VALIDE
+			SET FLOTTE_VALIDE TO TRUE
+			COMPUTE LIMITE_POSE = 11 - TAILLE
+			MOVE 2 TO LIMITE_ALEA
+			PERFORM TIRER_NOMBRE_ALEATOIRE
+			IF NB_ALEA IS EQUAL TO 1 THEN
+				SET VERTICAL TO TRUE
+				MOVE LIMITE_POSE TO LIMITE_ALEA
+				PERFORM TIRER_NOMBRE_ALEATOIRE
+				MOVE NB_ALEA TO BATEAU_X
+				MOVE 10 TO LIMITE_ALEA
+				PERFORM TIRER_NOMBRE_ALEATOIRE
+				MOVE NB_ALEA TO BATEAU_Y
+			ELSE
+				SET HORIZONTAL TO TRUE
+				MOVE 10 TO LIMITE_ALEA
+				PERFORM TIRER_NOMBRE_ALEATOIRE
+				MOVE NB_ALEA TO BATEAU_X
+				MOVE LIMITE_POSE TO LIMITE_ALEA
+				PERFORM TIRER_NOMBRE_ALEATOIRE
+				MOVE NB_ALEA TO BATEAU_Y
+			END-IF
+			PERFORM AJOUTER_BATEAU
+		END-PERFORM.
+
+	GENERER_TIR_ORDINATEUR.
+		IF EN_CHASSE THEN
+			PERFORM CHOISIR_CIBLE_VOISINE
+		ELSE
+			PERFORM CHOISIR_CIBLE_ALEATOIRE
+		END-IF.
+
+	CHOISIR_CIBLE_ALEATOIRE.
+		PERFORM WITH TEST AFTER UNTIL EAU(ATQ_X, ATQ_Y) OR INTACT(ATQ_X, ATQ_Y)
+			MOVE 10 TO LIMITE_ALEA
+			PERFORM TIRER_NOMBRE_ALEATOIRE
+			MOVE NB_ALEA TO ATQ_X
+			PERFORM TIRER_NOMBRE_ALEATOIRE
+			MOVE NB_ALEA TO ATQ_Y
+		END-PERFORM.
+
+	CHOISIR_CIBLE_VOISINE.
+		MOVE ZERO TO SW_CIBLE_TROUVEE.
+		PERFORM VARYING DIR_CHASSE FROM 1 BY 1 UNTIL DIR_CHASSE > 4 OR CIBLE_TROUVEE
+			EVALUATE DIR_CHASSE
+				WHEN 1
+					COMPUTE NI = DERNIER_TOUCHE_X - 1
+					COMPUTE NJ = DERNIER_TOUCHE_Y
+				WHEN 2
+					COMPUTE NI = DERNIER_TOUCHE_X + 1
+					COMPUTE NJ = DERNIER_TOUCHE_Y
+				WHEN 3
+					COMPUTE NI = DERNIER_TOUCHE_X
+					COMPUTE NJ = DERNIER_TOUCHE_Y - 1
+				WHEN 4
+					COMPUTE NI = DERNIER_TOUCHE_X
+					COMPUTE NJ = DERNIER_TOUCHE_Y + 1
+			END-EVALUATE
+			IF NI IS GREATER THAN ZERO AND NI IS LESS THAN 11
+				AND NJ IS GREATER THAN ZERO AND NJ IS LESS THAN 11 THEN
+				IF EAU(NI, NJ) OR INTACT(NI, NJ) THEN
+					MOVE NI TO ATQ_X
+					MOVE NJ TO ATQ_Y
+					SET CIBLE_TROUVEE TO TRUE
+				END-IF
+			END-IF
+		END-PERFORM.
+		IF NOT CIBLE_TROUVEE THEN
+			SET PAS_EN_CHASSE TO TRUE
+			PERFORM CHOISIR_CIBLE_ALEATOIRE
+		END-IF.
+
+	ENREGISTRER_BATEAU.
+		EVALUATE TRUE
+			WHEN J1
+				ADD 1 TO NB_BATEAUX_J1
+				MOVE BAT_TAILLE_ORIG TO BJ1_TAILLE(NB_BATEAUX_J1)
+				MOVE BAT_X_ORIG TO BJ1_X(NB_BATEAUX_J1)
+				MOVE BAT_Y_ORIG TO BJ1_Y(NB_BATEAUX_J1)
+				MOVE ORIENTATION_BAT TO BJ1_ORIENT(NB_BATEAUX_J1)
+			WHEN J2
+				ADD 1 TO NB_BATEAUX_J2
+				MOVE BAT_TAILLE_ORIG TO BJ2_TAILLE(NB_BATEAUX_J2)
+				MOVE BAT_X_ORIG TO BJ2_X(NB_BATEAUX_J2)
+				MOVE BAT_Y_ORIG TO BJ2_Y(NB_BATEAUX_J2)
+				MOVE ORIENTATION_BAT TO BJ2_ORIENT(NB_BATEAUX_J2)
+		END-EVALUATE.
+
+	VERIFIER_BATEAUX_COULES.
+		EVALUATE TRUE
+			WHEN J1
+				PERFORM VARYING IDX_BAT FROM 1 BY 1 UNTIL IDX_BAT > NB_BATEAUX_J2
+					IF NOT BJ2_EST_COULE(IDX_BAT) THEN
+						PERFORM VERIFIER_UN_BATEAU_J2
+					END-IF
+				END-PERFORM
+			WHEN J2
+				PERFORM VARYING IDX_BAT FROM 1 BY 1 UNTIL IDX_BAT > NB_BATEAUX_J1
+					IF NOT BJ1_EST_COULE(IDX_BAT) THEN
+						PERFORM VERIFIER_UN_BATEAU_J1
+					END-IF
+				END-PERFORM
+		END-EVALUATE.
+
+	VERIFIER_UN_BATEAU_J1.
+		MOVE BJ1_X(IDX_BAT) TO IDX.
+		MOVE BJ1_Y(IDX_BAT) TO JDX.
+		SET TOUS_TOUCHES TO TRUE.
+		PERFORM VARYING I FROM 1 BY 1 UNTIL I > BJ1_TAILLE(IDX_BAT)
+			IF NOT TOUCHE(IDX, JDX) THEN
+				SET PAS_TOUS_TOUCHES TO TRUE
+			END-IF
+			IF BJ1_ORIENT(IDX_BAT) IS EQUAL TO "V" THEN
+				ADD 1 TO IDX
+			ELSE
+				ADD 1 TO JDX
+			END-IF
+		END-PERFORM.
+		IF TOUS_TOUCHES THEN
+			SET BJ1_EST_COULE(IDX_BAT) TO TRUE
+			MOVE NUM_TOUR TO BJ1_TOUR_COULE(IDX_BAT)
+		END-IF.
+
+	VERIFIER_UN_BATEAU_J2.
+		MOVE BJ2_X(IDX_BAT) TO IDX.
+		MOVE BJ2_Y(IDX_BAT) TO JDX.
+		SET TOUS_TOUCHES TO TRUE.
+		PERFORM VARYING I FROM 1 BY 1 UNTIL I > BJ2_TAILLE(IDX_BAT)
+			IF NOT TOUCHE(IDX, JDX) THEN
+				SET PAS_TOUS_TOUCHES TO TRUE
+			END-IF
+			IF BJ2_ORIENT(IDX_BAT) IS EQUAL TO "V" THEN
+				ADD 1 TO IDX
+			ELSE
+				ADD 1 TO JDX
+			END-IF
+		END-PERFORM.
+		IF TOUS_TOUCHES THEN
+			SET BJ2_EST_COULE(IDX_BAT) TO TRUE
+			MOVE NUM_TOUR TO BJ2_TOUR_COULE(IDX_BAT)
+		END-IF.
+
+	AFFICHER_RAPPORT.
+		IF TIRS_J1 IS GREATER THAN ZERO THEN
+			COMPUTE PCT_J1 = (TOUCHES_J1 * 100) / TIRS_J1
+		ELSE
+			MOVE ZERO TO PCT_J1
+		END-IF.
+		IF TIRS_J2 IS GREATER THAN ZERO THEN
+			COMPUTE PCT_J2 = (TOUCHES_J2 * 100) / TIRS_J2
+		ELSE
+			MOVE ZERO TO PCT_J2
+		END-IF.
+		DISPLAY " ".
+		DISPLAY "===== Rapport de fin de partie =====".
+		DISPLAY NOM_J1 " : " TIRS_J1 " tirs, " TOUCHES_J1 " touches, " PCT_J1 "% de reussite".
+		DISPLAY NOM_J2 " : " TIRS_J2 " tirs, " TOUCHES_J2 " touches, " PCT_J2 "% de reussite".
+		DISPLAY "Bateaux coules :".
+		PERFORM VARYING IDX_BAT FROM 1 BY 1 UNTIL IDX_BAT > NB_BATEAUX_J1
+			IF BJ1_EST_COULE(IDX_BAT) THEN
+				DISPLAY "  " NOM_J1 " a perdu un bateau de taille " BJ1_TAILLE(IDX_BAT) " au tour " BJ1_TOUR_COULE(IDX_BAT)
+			END-IF
+		END-PERFORM.
+		PERFORM VARYING IDX_BAT FROM 1 BY 1 UNTIL IDX_BAT > NB_BATEAUX_J2
+			IF BJ2_EST_COULE(IDX_BAT) THEN
+				DISPLAY "  " NOM_J2 " a perdu un bateau de taille " BJ2_TAILLE(IDX_BAT) " au tour " BJ2_TOUR_COULE(IDX_BAT)
+			END-IF
+		END-PERFORM.
+
+	CONSULTER_PALMARES.
+		MOVE ZERO TO VICTOIRES_J.
+		MOVE ZERO TO DEFAITES_J.
+		OPEN I-O JOUEURS-FILE.
+		IF FS_JOUEURS IS EQUAL TO "35" THEN
+			OPEN OUTPUT JOUEURS-FILE
+			CLOSE JOUEURS-FILE
+			OPEN I-O JOUEURS-FILE
+		END-IF.
+		MOVE NOM_RECHERCHE TO EJ_NOM.
+		READ JOUEURS-FILE
+			INVALID KEY
+				CONTINUE
+			NOT INVALID KEY
+				MOVE EJ_VICTOIRES TO VICTOIRES_J
+				MOVE EJ_DEFAITES TO DEFAITES_J
+		END-READ.
+		CLOSE JOUEURS-FILE.
+		DISPLAY PLA_PALMARES.
+
+	ENREGISTRER_RESULTAT.
+		EVALUATE TRUE
+			WHEN J1
+				MOVE NOM_J1 TO NOM_GAGNANT
+				MOVE NOM_J2 TO NOM_PERDANT
+			WHEN J2
+				MOVE NOM_J2 TO NOM_GAGNANT
+				MOVE NOM_J1 TO NOM_PERDANT
+		END-EVALUATE.
+
+		OPEN I-O JOUEURS-FILE.
+		IF FS_JOUEURS IS EQUAL TO "35" THEN
+			OPEN OUTPUT JOUEURS-FILE
+			CLOSE JOUEURS-FILE
+			OPEN I-O JOUEURS-FILE
+		END-IF.
+
+		PERFORM CREDITER_VICTOIRE.
+		PERFORM CREDITER_DEFAITE.
+
+		*> En mode "deux contre deux" les coequipiers des capitaines
+		*> partagent le meme resultat que leur equipe.
+		IF MODE_EQUIPES THEN
+			IF J1 THEN
+				MOVE NOM_J3 TO NOM_GAGNANT
+				MOVE NOM_J4 TO NOM_PERDANT
+			ELSE
+				MOVE NOM_J4 TO NOM_GAGNANT
+				MOVE NOM_J3 TO NOM_PERDANT
+			END-IF
+			PERFORM CREDITER_VICTOIRE
+			PERFORM CREDITER_DEFAITE
+		END-IF.
+
+		CLOSE JOUEURS-FILE.
+
+	CREDITER_VICTOIRE.
+		MOVE NOM_GAGNANT TO EJ_NOM.
+		READ JOUEURS-FILE
+			INVALID KEY
+				MOVE NOM_GAGNANT TO EJ_NOM
+				MOVE 1 TO EJ_VICTOIRES
+				MOVE ZERO TO EJ_DEFAITES
+				WRITE ENR_JOUEUR
+			NOT INVALID KEY
+				ADD 1 TO EJ_VICTOIRES
+				REWRITE ENR_JOUEUR
+		END-READ.
+
+	CREDITER_DEFAITE.
+		MOVE NOM_PERDANT TO EJ_NOM.
+		READ JOUEURS-FILE
+			INVALID KEY
+				MOVE NOM_PERDANT TO EJ_NOM
+				MOVE ZERO TO EJ_VICTOIRES
+				MOVE 1 TO EJ_DEFAITES
+				WRITE ENR_JOUEUR
+			NOT INVALID KEY
+				ADD 1 TO EJ_DEFAITES
+				REWRITE ENR_JOUEUR
+		END-READ.
+
+	EFFACER_CHECKPOINT.
+		*> Une manche terminee normalement ne doit plus pouvoir etre
+		*> rechargee au prochain lancement : on vide le point de reprise.
+		OPEN OUTPUT CHECKPOINT-FILE.
+		CLOSE CHECKPOINT-FILE.
+
+	SAUVEGARDER_PARTIE.
+		MOVE NOM_J1 TO ECP_NOM_J1.
+		MOVE NOM_J2 TO ECP_NOM_J2.
+		MOVE NOM_J3 TO ECP_NOM_J3.
+		MOVE NOM_J4 TO ECP_NOM_J4.
+		MOVE JOUEUR_ACTUEL TO ECP_JOUEUR_ACTUEL.
+		MOVE NB_TOUCHE TO ECP_NB_TOUCHE.
+		MOVE FLO_J1 TO ECP_FLO_J1.
+		MOVE FLO_J2 TO ECP_FLO_J2.
+		MOVE MODE_JOUEURS TO ECP_MODE_JOUEURS.
+		MOVE NB_CASES_FLOTTE TO ECP_NB_CASES_FLOTTE.
+		MOVE NB_MANCHES TO ECP_NB_MANCHES.
+		MOVE MANCHE_ACTUELLE TO ECP_MANCHE_ACTUELLE.
+		MOVE NB_CLT TO ECP_NB_CLT.
+		PERFORM VARYING IDX_CLT FROM 1 BY 1 UNTIL IDX_CLT > 20
+			MOVE CLT_NOM(IDX_CLT) TO ECP_CLT_NOM(IDX_CLT)
+			MOVE CLT_VICTOIRES(IDX_CLT) TO ECP_CLT_VICTOIRES(IDX_CLT)
+		END-PERFORM.
+		MOVE NB_BATEAUX_J1 TO ECP_NB_BATEAUX_J1.
+		MOVE NB_BATEAUX_J2 TO ECP_NB_BATEAUX_J2.
+		PERFORM VARYING IDX_BAT FROM 1 BY 1 UNTIL IDX_BAT > 10
+			MOVE BJ1_TAILLE(IDX_BAT) TO ECP_BJ1_TAILLE(IDX_BAT)
+			MOVE BJ1_X(IDX_BAT) TO ECP_BJ1_X(IDX_BAT)
+			MOVE BJ1_Y(IDX_BAT) TO ECP_BJ1_Y(IDX_BAT)
+			MOVE BJ1_ORIENT(IDX_BAT) TO ECP_BJ1_ORIENT(IDX_BAT)
+			MOVE BJ1_COULE(IDX_BAT) TO ECP_BJ1_COULE(IDX_BAT)
+			MOVE BJ1_TOUR_COULE(IDX_BAT) TO ECP_BJ1_TOUR_COULE(IDX_BAT)
+			MOVE BJ2_TAILLE(IDX_BAT) TO ECP_BJ2_TAILLE(IDX_BAT)
+			MOVE BJ2_X(IDX_BAT) TO ECP_BJ2_X(IDX_BAT)
+			MOVE BJ2_Y(IDX_BAT) TO ECP_BJ2_Y(IDX_BAT)
+			MOVE BJ2_ORIENT(IDX_BAT) TO ECP_BJ2_ORIENT(IDX_BAT)
+			MOVE BJ2_COULE(IDX_BAT) TO ECP_BJ2_COULE(IDX_BAT)
+			MOVE BJ2_TOUR_COULE(IDX_BAT) TO ECP_BJ2_TOUR_COULE(IDX_BAT)
+		END-PERFORM.
+		MOVE TIRS_J1 TO ECP_TIRS_J1.
+		MOVE TOUCHES_J1 TO ECP_TOUCHES_J1.
+		MOVE TIRS_J2 TO ECP_TIRS_J2.
+		MOVE TOUCHES_J2 TO ECP_TOUCHES_J2.
+		MOVE NUM_TOUR TO ECP_NUM_TOUR.
+		OPEN OUTPUT CHECKPOINT-FILE.
+		WRITE ENR_CHECKPOINT.
+		CLOSE CHECKPOINT-FILE.
+
+	RESTAURER_PARTIE.
+		*> Un OPEN INPUT sur un CHECKPOINT.DAT absent renvoie FS_CHECKPOINT
+		*> a "35" ; le READ qui suivrait renverrait alors "47" (fichier non
+		*> ouvert) et non "10", si bien que AT END ne se declencherait
+		*> jamais et la zone d'enregistrement resterait a son contenu non
+		*> initialise. On protege donc la lecture derriere le meme test
+		*> FS_<fichier> = "00" que REJOUER_PARTIE et CONSULTER_PALMARES,
+		*> et on ne restaure l'etat de la partie que si un enregistrement
+		*> a effectivement ete lu.
+		SET REPRISE_ECHEC TO TRUE.
+		OPEN INPUT CHECKPOINT-FILE.
+		IF FS_CHECKPOINT IS EQUAL TO "00" THEN
+			READ CHECKPOINT-FILE
+				AT END
+					CONTINUE
+				NOT AT END
+					SET REPRISE_REUSSIE TO TRUE
+			END-READ
+			CLOSE CHECKPOINT-FILE
+		END-IF.
+		IF REPRISE_REUSSIE THEN
+			MOVE ECP_NOM_J1 TO NOM_J1
+			MOVE ECP_NOM_J2 TO NOM_J2
+			MOVE ECP_NOM_J3 TO NOM_J3
+			MOVE ECP_NOM_J4 TO NOM_J4
+			MOVE ECP_FLO_J1 TO FLO_J1
+			MOVE ECP_FLO_J2 TO FLO_J2
+			MOVE ECP_NB_TOUCHE TO NB_TOUCHE
+			MOVE ECP_JOUEUR_ACTUEL TO JOUEUR_ACTUEL
+			MOVE ECP_MODE_JOUEURS TO MODE_JOUEURS
+			MOVE ECP_NB_CASES_FLOTTE TO NB_CASES_FLOTTE
+			MOVE ECP_NB_MANCHES TO NB_MANCHES
+			MOVE ECP_MANCHE_ACTUELLE TO MANCHE_ACTUELLE
+			MOVE ECP_NB_CLT TO NB_CLT
+			PERFORM VARYING IDX_CLT FROM 1 BY 1 UNTIL IDX_CLT > 20
+				MOVE ECP_CLT_NOM(IDX_CLT) TO CLT_NOM(IDX_CLT)
+				MOVE ECP_CLT_VICTOIRES(IDX_CLT) TO CLT_VICTOIRES(IDX_CLT)
+			END-PERFORM
+			MOVE ECP_NB_BATEAUX_J1 TO NB_BATEAUX_J1
+			MOVE ECP_NB_BATEAUX_J2 TO NB_BATEAUX_J2
+			PERFORM VARYING IDX_BAT FROM 1 BY 1 UNTIL IDX_BAT > 10
+				MOVE ECP_BJ1_TAILLE(IDX_BAT) TO BJ1_TAILLE(IDX_BAT)
+				MOVE ECP_BJ1_X(IDX_BAT) TO BJ1_X(IDX_BAT)
+				MOVE ECP_BJ1_Y(IDX_BAT) TO BJ1_Y(IDX_BAT)
+				MOVE ECP_BJ1_ORIENT(IDX_BAT) TO BJ1_ORIENT(IDX_BAT)
+				MOVE ECP_BJ1_COULE(IDX_BAT) TO BJ1_COULE(IDX_BAT)
+				MOVE ECP_BJ1_TOUR_COULE(IDX_BAT) TO BJ1_TOUR_COULE(IDX_BAT)
+				MOVE ECP_BJ2_TAILLE(IDX_BAT) TO BJ2_TAILLE(IDX_BAT)
+				MOVE ECP_BJ2_X(IDX_BAT) TO BJ2_X(IDX_BAT)
+				MOVE ECP_BJ2_Y(IDX_BAT) TO BJ2_Y(IDX_BAT)
+				MOVE ECP_BJ2_ORIENT(IDX_BAT) TO BJ2_ORIENT(IDX_BAT)
+				MOVE ECP_BJ2_COULE(IDX_BAT) TO BJ2_COULE(IDX_BAT)
+				MOVE ECP_BJ2_TOUR_COULE(IDX_BAT) TO BJ2_TOUR_COULE(IDX_BAT)
+			END-PERFORM
+			MOVE ECP_TIRS_J1 TO TIRS_J1
+			MOVE ECP_TOUCHES_J1 TO TOUCHES_J1
+			MOVE ECP_TIRS_J2 TO TIRS_J2
+			MOVE ECP_TOUCHES_J2 TO TOUCHES_J2
+			MOVE ECP_NUM_TOUR TO NUM_TOUR
+			EVALUATE TRUE
+				WHEN J1
+					MOVE NOM_J1 TO NOM_JOUEUR_ACTUEL
+					MOVE FLO_J1 TO FLOTTE
+				WHEN J2
+					MOVE NOM_J2 TO NOM_JOUEUR_ACTUEL
+					MOVE FLO_J2 TO FLOTTE
+			END-EVALUATE
+		END-IF.
+
+	ENREGISTRER_MANCHE.
+		*> Cumule les manches gagnees pour le classement de fin de
+		*> tournoi (PALMARES gere deja le palmares durable, toutes
+		*> parties confondues, dans JOUEURS-FILE). En mode "deux contre
+		*> deux" les deux membres du camp vainqueur sont credites, comme
+		*> ENREGISTRER_RESULTAT le fait deja pour JOUEURS-FILE.
+		*> NOM_GAGNANT ne peut pas etre relu ici : ENREGISTRER_RESULTAT,
+		*> appele juste avant, le reutilise pour crediter le coequipier
+		*> et y laisse donc ce nom-la, pas celui du capitaine vainqueur.
+		*> Le nom du capitaine est donc redetermine ici a partir de J1/J2,
+		*> comme le fait le premier EVALUATE d'ENREGISTRER_RESULTAT.
+		EVALUATE TRUE
+			WHEN J1
+				MOVE NOM_J1 TO NOM_A_CREDITER
+			WHEN J2
+				MOVE NOM_J2 TO NOM_A_CREDITER
+		END-EVALUATE.
+		PERFORM CREDITER_CLASSEMENT.
+		IF MODE_EQUIPES THEN
+			IF J1 THEN
+				MOVE NOM_J3 TO NOM_A_CREDITER
+			ELSE
+				MOVE NOM_J4 TO NOM_A_CREDITER
+			END-IF
+			PERFORM CREDITER_CLASSEMENT
+		END-IF.
+
+	CREDITER_CLASSEMENT.
+		MOVE ZERO TO SW_CLT_TROUVE.
+		PERFORM VARYING IDX_CLT FROM 1 BY 1 UNTIL IDX_CLT > NB_CLT
+			IF CLT_NOM(IDX_CLT) IS EQUAL TO NOM_A_CREDITER THEN
+				ADD 1 TO CLT_VICTOIRES(IDX_CLT)
+				SET CLT_TROUVE TO TRUE
+			END-IF
+		END-PERFORM.
+		IF NOT CLT_TROUVE AND NB_CLT IS LESS THAN 20 THEN
+			ADD 1 TO NB_CLT
+			MOVE NOM_A_CREDITER TO CLT_NOM(NB_CLT)
+			MOVE 1 TO CLT_VICTOIRES(NB_CLT)
+		END-IF.
+
+	AFFICHER_CLASSEMENT.
+		DISPLAY " ".
+		DISPLAY "===== Classement du tournoi (" MANCHE_ACTUELLE " manche(s)) =====".
+		PERFORM VARYING IDX_CLT FROM 1 BY 1 UNTIL IDX_CLT > NB_CLT
+			DISPLAY "  " CLT_NOM(IDX_CLT) " : " CLT_VICTOIRES(IDX_CLT) " manche(s) gagnee(s)"
+		END-PERFORM.
